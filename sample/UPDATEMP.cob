@@ -0,0 +1,562 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  UPDATEMP -- demonstrates CONNECT, parameterized SELECT,
+      *              parameterized UPDATE, COMMIT, ROLLBACK, DISCONNECT
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 UPDATEMP.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2026-08-08.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT DBPARM-FILE      ASSIGN TO "DBPARM.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS DBPARM-STATUS.
+           SELECT SALCHG-FILE      ASSIGN TO "SALCHG.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS SALCHG-STATUS.
+           SELECT EXCEPTION-FILE   ASSIGN TO "UPDATEMP.EXC"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS EXCFILE-STATUS.
+           SELECT ERROR-LOG-FILE   ASSIGN TO "UPDATEMP.ERR"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS ERRLOG-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  DBPARM-FILE.
+       COPY "dbparm.cbl".
+
+      *    SC-REC-TYPE "D" = DETAIL (EMP_NO/NEW SALARY), "T" = TRAILER
+      *    (TOTAL TRANSACTION COUNT IN SC-NEW-SALARY, SC-EMP-NO UNUSED).
+      *    A DEDICATED TYPE BYTE KEEPS THE TRAILER MARKER OUT OF THE
+      *    EMP_NO DOMAIN SO A REAL EMP_NO CAN NEVER BE MISREAD AS ONE.
+       FD  SALCHG-FILE.
+       01  SALCHG-RECORD.
+           05  SC-REC-TYPE         PIC  X(01).
+               88  SC-IS-TRAILER       VALUE "T".
+           05  SC-EMP-NO           PIC  9(04).
+           05  SC-NEW-SALARY       PIC  X(04).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-EMP-NO          PIC  X(04).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  EXC-NEW-SALARY      PIC  X(04).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  EXC-REASON          PIC  X(30).
+
+       FD  ERROR-LOG-FILE.
+       COPY "errlog.cbl".
+
+       WORKING-STORAGE             SECTION.
+       01  SYS-TIME                PIC  9(08).
+
+       01  FILE-STATUSES.
+           05  DBPARM-STATUS    PIC  X(02).
+           05  SALCHG-STATUS    PIC  X(02).
+           05  EXCFILE-STATUS   PIC  X(02).
+           05  ERRLOG-STATUS    PIC  X(02).
+
+       01  EOF-SW               PIC  X(01) VALUE "N".
+           88  EOF                       VALUE "Y".
+       01  ABORT-SW             PIC  X(01) VALUE "N".
+           88  ABORT                     VALUE "Y".
+       01  SQL-ERROR-SW         PIC  X(01) VALUE "N".
+           88  SQL-ERROR-OCCURRED         VALUE "Y".
+
+       01  VALIDATION-SW        PIC  X(01) VALUE "Y".
+           88  ROW-VALID                 VALUE "Y".
+           88  ROW-INVALID               VALUE "N".
+       01  REJECT-REASON        PIC  X(30).
+       01  SALARY-DIGITS-GRP    PIC  X(04).
+       01  SALARY-DIGITS REDEFINES
+           SALARY-DIGITS-GRP    PIC  9(04).
+       01  SALARY-MIN           PIC S9(04) VALUE 1.
+       01  SALARY-MAX           PIC S9(04) VALUE 9000.
+
+       01  READ-CNT             PIC  9(06) VALUE ZERO.
+       01  UPDATE-CNT           PIC  9(06) VALUE ZERO.
+       01  REJECT-CNT           PIC  9(06) VALUE ZERO.
+       01  CONTROL-TOTAL        PIC S9(09) VALUE ZERO.
+
+       01  TRAILER-SW           PIC  X(01) VALUE "N".
+           88  TRAILER-SEEN             VALUE "Y".
+       01  TRAILER-COUNT        PIC  9(04) VALUE ZERO.
+       01  MISMATCH-SW          PIC  X(01) VALUE "N".
+           88  CONTROL-MISMATCH         VALUE "Y".
+
+       01  RUN-ID               PIC  X(08).
+       01  ERROR-CONTEXT        PIC  X(30) VALUE SPACES.
+       01  ERROR-RECORD-KEY     PIC  X(10) VALUE SPACES.
+
+OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  EMP-NO                  PIC S9(04) VALUE ZERO.
+       01  EMP-NAME                PIC  X(20).
+       01  EMP-SALARY              PIC S9(04) VALUE ZERO.
+       01  NEW-SALARY              PIC S9(04) VALUE ZERO.
+       01  AUDIT-VARS.
+         03  AUDIT-OLD-SALARY      PIC S9(04) VALUE ZERO.
+         03  AUDIT-NEW-SALARY      PIC S9(04) VALUE ZERO.
+         03  AUDIT-ACTION-CODE     PIC  X(01).
+         03  AUDIT-RUN-ID          PIC  X(08).
+OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
+
+OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
+OCESQL     copy "sqlca.cbl".
+      ******************************************************************
+OCESQL*
+OCESQL 01  SQ0001.
+OCESQL     02  FILLER PIC X(246) VALUE
+OCESQL     "CREATE TABLE IF NOT EXISTS AUDIT_LOG ( AUDIT_ID SERIAL, EMP"
+OCESQL  &  "_NO NUMERIC(4,0) NOT NULL, OLD_SALARY NUMERIC(4,0), NEW_SAL"
+OCESQL  &  "ARY NUMERIC(4,0), ACTION_CODE CHAR(1) NOT NULL, RUN_ID CHAR"
+OCESQL  &  "(8) NOT NULL, AUDIT_TS TIMESTAMP NOT NULL DEFAULT CURRENT_T"
+OCESQL  &  "IMESTAMP )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0002.
+OCESQL     02  FILLER PIC X(53) VALUE
+OCESQL     "SELECT EMP_NAME, EMP_SALARY FROM EMP WHERE EMP_NO = ?".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(84) VALUE
+OCESQL     "UPDATE EMP SET EMP_SALARY = ?, EMP_LAST_CHANGED = CURRENT_T"
+OCESQL  &  "IMESTAMP WHERE EMP_NO = ?".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(102) VALUE
+OCESQL     "INSERT INTO AUDIT_LOG ( EMP_NO, OLD_SALARY, NEW_SALARY, ACT"
+OCESQL  &  "ION_CODE, RUN_ID ) VALUES ( ?, ?, ?, ?, ? )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** UPDATEMP STARTED ***".
+           PERFORM INITIALIZE-RUN-RTN.
+
+      *    WHENEVER IS NOT YET SUPPORTED :(
+      *      EXEC SQL WHENEVER SQLERROR PERFORM ERROR-RTN END-EXEC.
+
+      *    CONNECT
+           PERFORM READ-DBPARM-RTN.
+OCESQL*    EXEC SQL
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLConnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE USERNAME
+OCESQL          BY VALUE 30
+OCESQL          BY REFERENCE PASSWD
+OCESQL          BY VALUE 10
+OCESQL          BY REFERENCE DBNAME
+OCESQL          BY VALUE 30
+OCESQL     END-CALL.
+           MOVE "CONNECT"            TO ERROR-CONTEXT.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           display "CONNECT...OK".
+
+      *    AUDIT_LOG TABLE (IDEMPOTENT, KEPT ACROSS RUNS)
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0001
+OCESQL     END-CALL.
+           MOVE "CREATE AUDIT_LOG TABLE"  TO ERROR-CONTEXT.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           display "AUDIT_LOG TABLE...OK".
+
+      *    APPLY SALARY CHANGES FROM THE TRANSACTION FILE
+           PERFORM OPEN-FILES-RTN.
+           PERFORM PROCESS-SALCHG-FILE-RTN.
+           PERFORM CLOSE-FILES-RTN.
+
+      *    COMMIT
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "COMMIT" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           DISPLAY "TRANSACTIONS READ : " READ-CNT.
+           DISPLAY "SALARIES UPDATED  : " UPDATE-CNT.
+           DISPLAY "TRANSACTIONS REJECTED: " REJECT-CNT.
+           DISPLAY "NET SALARY CHANGE : " CONTROL-TOTAL.
+           IF  TRAILER-SEEN
+               DISPLAY "TRAILER TRANSACTION COUNT: " TRAILER-COUNT
+               IF  CONTROL-MISMATCH
+                   DISPLAY "*** CONTROL TOTAL MISMATCH -- TRANSACTIONS "
+                           "READ DOES NOT MATCH TRAILER COUNT ***"
+               ELSE
+                   DISPLAY "CONTROL TOTAL RECONCILED OK"
+               END-IF
+           END-IF.
+
+      *    DISCONNECT
+OCESQL*    EXEC SQL
+OCESQL*        DISCONNECT ALL
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLDisconnect" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL     END-CALL.
+
+      *    END
+           CLOSE ERROR-LOG-FILE.
+           DISPLAY "*** UPDATEMP FINISHED ***".
+           IF  ABORT OR SQL-ERROR-OCCURRED
+               MOVE 16              TO RETURN-CODE
+           ELSE
+               IF  REJECT-CNT > ZERO OR CONTROL-MISMATCH
+                   MOVE 4           TO RETURN-CODE
+               ELSE
+                   MOVE 0           TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+       INITIALIZE-RUN-RTN.
+      ******************************************************************
+           ACCEPT SYS-TIME FROM TIME.
+           MOVE SYS-TIME            TO RUN-ID.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF  ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+
+      ******************************************************************
+       READ-DBPARM-RTN.
+      ******************************************************************
+           OPEN INPUT DBPARM-FILE.
+           IF  DBPARM-STATUS = "00"
+               READ DBPARM-FILE
+                   AT END
+                       DISPLAY "DBPARM.DAT EMPTY, USING ENVIRONMENT"
+                   ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+                   ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+                   ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+               END-READ
+               IF  DBPARM-STATUS = "00"
+                   MOVE DBPARM-DBNAME    TO DBNAME
+                   MOVE DBPARM-USERNAME  TO USERNAME
+                   MOVE DBPARM-PASSWD    TO PASSWD
+               END-IF
+               CLOSE DBPARM-FILE
+           ELSE
+               DISPLAY "DBPARM.DAT NOT FOUND, USING ENVIRONMENT"
+               ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+               ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+               ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+           END-IF.
+
+      ******************************************************************
+       OPEN-FILES-RTN.
+      ******************************************************************
+           OPEN INPUT  SALCHG-FILE.
+           IF  SALCHG-STATUS NOT = "00"
+               DISPLAY "SALCHG.DAT NOT FOUND OR UNREADABLE, STATUS="
+                       SALCHG-STATUS
+               MOVE "OPEN SALCHG-FILE" TO ERROR-CONTEXT
+               SET  ABORT         TO TRUE
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF  EXCFILE-STATUS NOT = "00"
+               DISPLAY "UPDATEMP.EXC NOT OPENED, STATUS="
+                       EXCFILE-STATUS
+               MOVE "OPEN EXCEPTION-FILE" TO ERROR-CONTEXT
+               SET  ABORT             TO TRUE
+           END-IF.
+
+      ******************************************************************
+       CLOSE-FILES-RTN.
+      ******************************************************************
+           IF  SALCHG-STATUS = "00"
+               CLOSE SALCHG-FILE
+           END-IF.
+           IF  EXCFILE-STATUS = "00"
+               CLOSE EXCEPTION-FILE
+           END-IF.
+
+      ******************************************************************
+       PROCESS-SALCHG-FILE-RTN.
+      ******************************************************************
+           IF  NOT ABORT
+               READ SALCHG-FILE
+                   AT END SET EOF TO TRUE
+               END-READ
+               IF  NOT EOF AND SC-IS-TRAILER
+                   PERFORM CAPTURE-TRAILER-RTN
+               END-IF
+               PERFORM UNTIL EOF OR ABORT
+                   ADD 1 TO READ-CNT
+                   PERFORM PROCESS-ONE-SALCHG-RTN
+                   READ SALCHG-FILE
+                       AT END SET EOF TO TRUE
+                   END-READ
+                   IF  NOT EOF AND SC-IS-TRAILER
+                       PERFORM CAPTURE-TRAILER-RTN
+                   END-IF
+               END-PERFORM
+               IF  TRAILER-SEEN
+                   IF  READ-CNT NOT = TRAILER-COUNT
+                       SET CONTROL-MISMATCH TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       CAPTURE-TRAILER-RTN.
+      ******************************************************************
+           SET  TRAILER-SEEN      TO TRUE.
+           MOVE SC-NEW-SALARY         TO SALARY-DIGITS-GRP.
+           MOVE SALARY-DIGITS      TO TRAILER-COUNT.
+           SET  EOF                TO TRUE.
+
+      ******************************************************************
+       PROCESS-ONE-SALCHG-RTN.
+      ******************************************************************
+           PERFORM VALIDATE-SALARY-RTN.
+           IF  ROW-INVALID
+               PERFORM WRITE-EXCEPTION-RTN
+           ELSE
+               MOVE SC-EMP-NO        TO EMP-NO
+OCESQL*        EXEC SQL
+OCESQL*            SELECT EMP_NAME, EMP_SALARY INTO :EMP-NAME,
+OCESQL*                   :EMP-SALARY FROM EMP WHERE EMP_NO = :EMP-NO
+OCESQL*        END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 20
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NAME
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-SALARY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOne" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0002
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+               MOVE "SELECT EMP"       TO ERROR-CONTEXT
+               MOVE SC-EMP-NO          TO ERROR-RECORD-KEY
+               IF  SQLCODE = +10
+                   MOVE "EMP_NO NOT ON FILE" TO REJECT-REASON
+                   PERFORM WRITE-EXCEPTION-RTN
+               ELSE
+                   IF  SQLCODE NOT = ZERO
+                       PERFORM ERROR-RTN
+                       SET ABORT TO TRUE
+                   ELSE
+                       PERFORM APPLY-SALARY-CHANGE-RTN
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       APPLY-SALARY-CHANGE-RTN.
+      ******************************************************************
+           MOVE SALARY-DIGITS     TO NEW-SALARY.
+OCESQL*    EXEC SQL
+OCESQL*        UPDATE EMP SET EMP_SALARY = :NEW-SALARY,
+OCESQL*               EMP_LAST_CHANGED = CURRENT_TIMESTAMP
+OCESQL*               WHERE EMP_NO = :EMP-NO
+OCESQL*    END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE NEW-SALARY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL          BY VALUE 2
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+           MOVE "UPDATE EMP"          TO ERROR-CONTEXT.
+           MOVE EMP-NO                TO ERROR-RECORD-KEY.
+           IF  SQLCODE NOT = ZERO
+               display "UPDATE EMP...ERROR"
+               PERFORM ERROR-RTN
+               SET ABORT TO TRUE
+           ELSE
+               display "UPDATE EMP...OK"
+               MOVE EMP-SALARY        TO AUDIT-OLD-SALARY
+               MOVE NEW-SALARY        TO AUDIT-NEW-SALARY
+               MOVE "U"               TO AUDIT-ACTION-CODE
+               MOVE RUN-ID         TO AUDIT-RUN-ID
+               PERFORM WRITE-AUDIT-RTN
+               IF  NOT ABORT
+                   ADD 1              TO UPDATE-CNT
+                   COMPUTE CONTROL-TOTAL =
+                           CONTROL-TOTAL + NEW-SALARY - EMP-SALARY
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       VALIDATE-SALARY-RTN.
+      ******************************************************************
+           SET  ROW-VALID         TO TRUE.
+           MOVE SPACES                TO REJECT-REASON.
+           MOVE SC-NEW-SALARY         TO SALARY-DIGITS-GRP.
+           IF  SALARY-DIGITS NOT NUMERIC
+               SET  ROW-INVALID    TO TRUE
+               MOVE "NON-NUMERIC SALARY FIELD" TO REJECT-REASON
+           ELSE
+               IF  SALARY-DIGITS < SALARY-MIN
+                   OR SALARY-DIGITS > SALARY-MAX
+                   SET  ROW-INVALID TO TRUE
+                   MOVE "SALARY OUT OF RANGE" TO REJECT-REASON
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       WRITE-EXCEPTION-RTN.
+      ******************************************************************
+           MOVE SC-EMP-NO             TO EXC-EMP-NO.
+           MOVE SC-NEW-SALARY         TO EXC-NEW-SALARY.
+           MOVE REJECT-REASON      TO EXC-REASON.
+           WRITE EXCEPTION-RECORD.
+           ADD 1                      TO REJECT-CNT.
+           DISPLAY "REJECTED EMP_NO " SC-EMP-NO ": " REJECT-REASON.
+
+      ******************************************************************
+       WRITE-AUDIT-RTN.
+      ******************************************************************
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE EMP-NO
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-OLD-SALARY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-NEW-SALARY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-ACTION-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-RUN-ID
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0004
+OCESQL          BY VALUE 5
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+           MOVE "INSERT AUDIT_LOG"   TO ERROR-CONTEXT.
+           MOVE EMP-NO               TO ERROR-RECORD-KEY.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               SET  ABORT             TO TRUE
+           END-IF.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           PERFORM WRITE-ERROR-LOG-RTN.
+           MOVE 16 TO RETURN-CODE.
+           SET  SQL-ERROR-OCCURRED TO TRUE.
+           EVALUATE SQLCODE
+              WHEN  +10
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection falied"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+OCESQL*          EXEC SQL
+OCESQL*              ROLLBACK
+OCESQL*          END-EXEC
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExec" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE "ROLLBACK" & x"00"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+
+      ******************************************************************
+       WRITE-ERROR-LOG-RTN.
+      ******************************************************************
+           MOVE FUNCTION CURRENT-DATE  TO ELR-TIMESTAMP.
+           MOVE "UPDATEMP"             TO ELR-PROGRAM.
+           MOVE SQLCODE                TO ELR-SQLCODE.
+           MOVE SQLSTATE               TO ELR-SQLSTATE.
+           MOVE ERROR-CONTEXT       TO ELR-CONTEXT.
+           MOVE ERROR-RECORD-KEY    TO ELR-RECORD-KEY.
+           MOVE SQLERRMC               TO ELR-SQLERRMC.
+           WRITE ERROR-LOG-RECORD.
+      ******************************************************************
