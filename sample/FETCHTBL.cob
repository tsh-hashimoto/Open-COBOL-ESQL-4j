@@ -13,9 +13,44 @@
        AUTHOR.                     TSH.
        DATE-WRITTEN.               2013-06-28.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT DBPARM-FILE      ASSIGN TO "DBPARM.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS DBPARM-STATUS.
+           SELECT FETCH-PARM-FILE  ASSIGN TO "FETCHPRM.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS FPARM-STATUS.
+           SELECT REPORT-FILE      ASSIGN TO "PAYLIST.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS REPORT-STATUS.
+           SELECT ERROR-LOG-FILE   ASSIGN TO "FETCHTBL.ERR"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS ERRLOG-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  DBPARM-FILE.
+       COPY "dbparm.cbl".
+
+       FD  FETCH-PARM-FILE.
+       01  FETCH-PARM-RECORD.
+           05  FP-MODE             PIC  X(01).
+           05  FP-FROM-DATE        PIC  X(10).
+           05  FP-LOW-NO           PIC  9(04).
+           05  FP-HIGH-NO          PIC  9(04).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD           PIC  X(80).
+
+       FD  ERROR-LOG-FILE.
+       COPY "errlog.cbl".
+
        WORKING-STORAGE             SECTION.
        01  D-EMP-REC.
            05  D-EMP-NO            PIC  9(04).
@@ -24,6 +59,78 @@
            05  FILLER              PIC  X.
            05  D-EMP-SALARY        PIC  --,--9.
 
+       01  FILE-STATUSES.
+           05  DBPARM-STATUS    PIC  X(02).
+           05  FPARM-STATUS     PIC  X(02).
+           05  REPORT-STATUS    PIC  X(02).
+           05  ERRLOG-STATUS    PIC  X(02).
+
+       01  ERROR-CONTEXT        PIC  X(30) VALUE SPACES.
+       01  ERROR-RECORD-KEY     PIC  X(10) VALUE SPACES.
+
+       01  ABORT-SW             PIC  X(01) VALUE "N".
+           88  ABORT                     VALUE "Y".
+
+       01  FETCH-WHERE          PIC  X(60) VALUE SPACES.
+       01  FETCH-WHERE-LEN      PIC  9(02) VALUE ZERO.
+
+       01  FP-MODE-SW              PIC  X(01) VALUE SPACE.
+           88  FPM-INCREMENTAL     VALUE "I".
+           88  FPM-RANGE           VALUE "R".
+
+       01  SQL-PTR               PIC  9(04).
+
+       01  RUN-DATE.
+           05  RUN-YYYY         PIC  9(04).
+           05  RUN-MM           PIC  9(02).
+           05  RUN-DD           PIC  9(02).
+       01  RUN-DATE-X.
+           05  RUN-MM-X         PIC  9(02).
+           05  FILLER              PIC  X     VALUE "/".
+           05  RUN-DD-X         PIC  9(02).
+           05  FILLER              PIC  X     VALUE "/".
+           05  RUN-YYYY-X       PIC  9(04).
+
+       01  REPORT-CTL.
+           05  PAGE-NO          PIC  9(04) VALUE ZERO.
+           05  LINE-CNT         PIC  9(03) VALUE ZERO.
+           05  LINES-PER-PAGE   PIC  9(03) VALUE 050.
+           05  GRAND-TOTAL      PIC S9(09) VALUE ZERO.
+           05  DETAIL-CNT       PIC  9(06) VALUE ZERO.
+
+       01  RPT-HEADING-1.
+           05  FILLER              PIC  X(10) VALUE "RUN DATE: ".
+           05  RH1-RUN-DATE        PIC  X(10).
+           05  FILLER              PIC  X(44) VALUE SPACE.
+           05  FILLER              PIC  X(05) VALUE "PAGE ".
+           05  RH1-PAGE-NO         PIC ZZZ9.
+
+       01  RPT-HEADING-2           PIC  X(80)
+           VALUE "EMPLOYEE PAYROLL LISTING".
+
+       01  RPT-HEADING-3           PIC  X(80)
+           VALUE "NO   NAME                 SALARY".
+
+       01  RPT-HEADING-4           PIC  X(80)
+           VALUE "---- -------------------- ------".
+
+       01  RPT-DETAIL.
+           05  RD-EMP-NO           PIC  9(04).
+           05  FILLER              PIC  X.
+           05  RD-EMP-NAME         PIC  X(20).
+           05  FILLER              PIC  X.
+           05  RD-EMP-SALARY       PIC  --,--9.
+
+       01  RPT-COUNT-LINE.
+           05  FILLER              PIC  X(26) VALUE
+               "EMPLOYEES LISTED . . . . ".
+           05  RC-DETAIL-CNT       PIC  ZZZ,ZZ9.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER              PIC  X(26) VALUE
+               "GRAND TOTAL SALARY . . . ".
+           05  RT-GRAND-TOTAL      PIC  -(8)9.
+
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
@@ -44,11 +151,10 @@ OCESQL     02  FILLER PIC X(26) VALUE
 OCESQL     "SELECT COUNT( * ) FROM EMP".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
-OCESQL 01  SQ0002.
-OCESQL     02  FILLER PIC X(60) VALUE
-OCESQL     "SELECT EMP_NO, EMP_NAME, EMP_SALARY FROM EMP ORDER BY EMP_"
-OCESQL  &  "NO".
-OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*    SQ0002 IS BUILT AT RUN TIME BY BUILD-CURSOR-SQL-RTN SO THE
+OCESQL*    EXTRACT CAN BE FILTERED (FETCHPRM.DAT) INSTEAD OF ALWAYS
+OCESQL*    SELECTING EVERY ROW.
+OCESQL 01  SQ0002                   PIC X(160) VALUE SPACES.
 OCESQL*
 OCESQL 01  SQ0003.
 OCESQL     02  FILLER PIC X(14) VALUE
@@ -59,77 +165,121 @@ OCESQL*
       ******************************************************************
        MAIN-RTN.
            DISPLAY "*** FETCHTBL STARTED ***".
-           
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF  ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+           PERFORM OPEN-REPORT-RTN.
+
       *    WHENEVER IS NOT YET SUPPORTED :(
       *      EXEC SQL WHENEVER SQLERROR PERFORM ERROR-RTN END-EXEC.
-           
+
+           IF  NOT ABORT
+
       *    CONNECT
-           MOVE  "testdb"          TO   DBNAME.
-           MOVE  "test_user"        TO   USERNAME.
-           MOVE  "test"        TO   PASSWD.
-OCESQL*    EXEC SQL
-OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLConnect" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE USERNAME
-OCESQL          BY VALUE 30
-OCESQL          BY REFERENCE PASSWD
-OCESQL          BY VALUE 10
-OCESQL          BY REFERENCE DBNAME
-OCESQL          BY VALUE 30
-OCESQL     END-CALL.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-           
+               PERFORM READ-DBPARM-RTN
+OCESQL*        EXEC SQL
+OCESQL*            CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLConnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE USERNAME
+OCESQL              BY VALUE 30
+OCESQL              BY REFERENCE PASSWD
+OCESQL              BY VALUE 10
+OCESQL              BY REFERENCE DBNAME
+OCESQL              BY VALUE 30
+OCESQL         END-CALL
+               MOVE "CONNECT"            TO ERROR-CONTEXT
+               IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN END-IF
+
       *    SELECT COUNT(*) INTO HOST-VARIABLE
-OCESQL*    EXEC SQL 
-OCESQL*        SELECT COUNT(*) INTO :EMP-CNT FROM EMP
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 1
-OCESQL          BY VALUE 4
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-CNT
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExecSelectIntoOne" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0001
-OCESQL          BY VALUE 0
-OCESQL          BY VALUE 1
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
-           DISPLAY "TOTAL RECORD: " EMP-CNT.
-           
+OCESQL*        EXEC SQL
+OCESQL*            SELECT COUNT(*) INTO :EMP-CNT FROM EMP
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetResultParams" USING
+OCESQL              BY VALUE 1
+OCESQL              BY VALUE 4
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE EMP-CNT
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExecSelectIntoOne" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0001
+OCESQL              BY VALUE 0
+OCESQL              BY VALUE 1
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+               DISPLAY "TOTAL RECORD: " EMP-CNT
+
+      *    BUILD EXTRACT FILTER (IF ANY) AND DECLARE CURSOR
+               PERFORM READ-FETCH-PARM-RTN
+
       *    DECLARE CURSOR
-OCESQL*    EXEC SQL 
-OCESQL*        DECLARE C1 CURSOR FOR
-OCESQL*        SELECT EMP_NO, EMP_NAME, EMP_SALARY 
-OCESQL*               FROM EMP
-OCESQL*               ORDER BY EMP_NO
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLCursorDeclare" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "FETCHTBL_C1" & x"00"
-OCESQL          BY REFERENCE SQ0002
-OCESQL     END-CALL.
-OCESQL*    EXEC SQL
-OCESQL*        OPEN C1
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLCursorOpen" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "FETCHTBL_C1" & x"00"
-OCESQL     END-CALL.
-           
+OCESQL*        EXEC SQL
+OCESQL*            DECLARE C1 CURSOR FOR
+OCESQL*            SELECT EMP_NO, EMP_NAME, EMP_SALARY
+OCESQL*                   FROM EMP
+OCESQL*                   ORDER BY EMP_NO
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLCursorDeclare" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "FETCHTBL_C1" & x"00"
+OCESQL              BY REFERENCE SQ0002
+OCESQL         END-CALL
+OCESQL*        EXEC SQL
+OCESQL*            OPEN C1
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLCursorOpen" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "FETCHTBL_C1" & x"00"
+OCESQL         END-CALL
+
       *    FETCH
-           DISPLAY "---- -------------------- ------".
-           DISPLAY "NO   NAME                 SALARY".
-           DISPLAY "---- -------------------- ------".
-OCESQL*    EXEC SQL 
-OCESQL*        FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
-OCESQL*    END-EXEC.
+               DISPLAY "---- -------------------- ------"
+               DISPLAY "NO   NAME                 SALARY"
+               DISPLAY "---- -------------------- ------"
+OCESQL*        EXEC SQL
+OCESQL*            FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetResultParams" USING
+OCESQL              BY VALUE 3
+OCESQL              BY VALUE 4
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE EMP-NO
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetResultParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 20
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE EMP-NAME
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetResultParams" USING
+OCESQL              BY VALUE 3
+OCESQL              BY VALUE 4
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE EMP-SALARY
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLCursorFetchOne" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "FETCHTBL_C1" & x"00"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+               PERFORM UNTIL SQLCODE NOT = ZERO
+                  MOVE  EMP-NO        TO    D-EMP-NO
+                  MOVE  EMP-NAME      TO    D-EMP-NAME
+                  MOVE  EMP-SALARY    TO    D-EMP-SALARY
+                  DISPLAY D-EMP-REC
+                  PERFORM WRITE-DETAIL-RTN
+OCESQL*           EXEC SQL
+OCESQL*               FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+OCESQL*           END-EXEC
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetResultParams" USING
@@ -155,83 +305,240 @@ OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE "FETCHTBL_C1" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
-           PERFORM UNTIL SQLCODE NOT = ZERO
-              MOVE  EMP-NO        TO    D-EMP-NO
-              MOVE  EMP-NAME      TO    D-EMP-NAME
-              MOVE  EMP-SALARY    TO    D-EMP-SALARY
-              DISPLAY D-EMP-REC
-OCESQL*       EXEC SQL 
-OCESQL*           FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
-OCESQL*       END-EXEC
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 3
-OCESQL          BY VALUE 4
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-NO
 OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 20
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-NAME
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLSetResultParams" USING
-OCESQL          BY VALUE 3
-OCESQL          BY VALUE 4
-OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-SALARY
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLCursorFetchOne" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "FETCHTBL_C1" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
-           END-PERFORM.
-           
+               END-PERFORM
+
       *    CLOSE CURSOR
-OCESQL*    EXEC SQL 
-OCESQL*        CLOSE C1 
-OCESQL*    END-EXEC. 
-OCESQL     CALL "OCESQLCursorClose"  USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "FETCHTBL_C1" & x"00"
-OCESQL     END-CALL
-OCESQL    .
-           
+OCESQL*        EXEC SQL
+OCESQL*            CLOSE C1
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLCursorClose"  USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "FETCHTBL_C1" & x"00"
+OCESQL         END-CALL
+
+      *    FINISH REPORT
+               PERFORM WRITE-TOTAL-RTN
+               PERFORM CLOSE-REPORT-RTN
+
       *    COMMIT
-OCESQL*    EXEC SQL 
-OCESQL*        COMMIT WORK
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "COMMIT" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
-           
+OCESQL*        EXEC SQL
+OCESQL*            COMMIT WORK
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "COMMIT" & x"00"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+
       *    DISCONNECT
-OCESQL*    EXEC SQL
-OCESQL*        DISCONNECT ALL
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLDisconnect" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL     END-CALL.
-           
+OCESQL*        EXEC SQL
+OCESQL*            DISCONNECT ALL
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLDisconnect" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL         END-CALL
+
+           END-IF.
+
       *    END
+           CLOSE ERROR-LOG-FILE.
            DISPLAY "*** FETCHTBL FINISHED ***".
+           IF  ABORT
+               MOVE 16  TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF.
            STOP RUN.
 
+      ******************************************************************
+       READ-DBPARM-RTN.
+      ******************************************************************
+           OPEN INPUT DBPARM-FILE.
+           IF  DBPARM-STATUS = "00"
+               READ DBPARM-FILE
+                   AT END
+                       DISPLAY "DBPARM.DAT EMPTY, USING ENVIRONMENT"
+                   ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+                   ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+                   ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+               END-READ
+               IF  DBPARM-STATUS = "00"
+                   MOVE DBPARM-DBNAME    TO DBNAME
+                   MOVE DBPARM-USERNAME  TO USERNAME
+                   MOVE DBPARM-PASSWD    TO PASSWD
+               END-IF
+               CLOSE DBPARM-FILE
+           ELSE
+               DISPLAY "DBPARM.DAT NOT FOUND, USING ENVIRONMENT"
+               ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+               ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+               ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+           END-IF.
+
+      ******************************************************************
+       READ-FETCH-PARM-RTN.
+      ******************************************************************
+           MOVE SPACES TO FETCH-WHERE.
+           MOVE ZERO   TO FETCH-WHERE-LEN.
+           OPEN INPUT FETCH-PARM-FILE.
+           IF  FPARM-STATUS = "00"
+               READ FETCH-PARM-FILE
+                   AT END
+                       DISPLAY "FETCHPRM.DAT EMPTY, FULL EXTRACT"
+               END-READ
+               IF  FPARM-STATUS = "00"
+                   MOVE FP-MODE TO FP-MODE-SW
+                   MOVE 1       TO SQL-PTR
+                   EVALUATE TRUE
+                       WHEN FPM-INCREMENTAL
+                           STRING " WHERE EMP_LAST_CHANGED >= '"
+                                       DELIMITED BY SIZE
+                                   FP-FROM-DATE
+                                       DELIMITED BY SPACE
+                                   "'"
+                                       DELIMITED BY SIZE
+                             INTO FETCH-WHERE
+                             WITH POINTER SQL-PTR
+                           END-STRING
+                           COMPUTE FETCH-WHERE-LEN = SQL-PTR - 1
+                           DISPLAY "INCREMENTAL EXTRACT SINCE "
+                               FP-FROM-DATE
+                       WHEN FPM-RANGE
+                           STRING " WHERE EMP_NO BETWEEN "
+                                       DELIMITED BY SIZE
+                                   FP-LOW-NO
+                                       DELIMITED BY SIZE
+                                   " AND "
+                                       DELIMITED BY SIZE
+                                   FP-HIGH-NO
+                                       DELIMITED BY SIZE
+                             INTO FETCH-WHERE
+                             WITH POINTER SQL-PTR
+                           END-STRING
+                           COMPUTE FETCH-WHERE-LEN = SQL-PTR - 1
+                           DISPLAY "RANGE EXTRACT " FP-LOW-NO
+                               " TO " FP-HIGH-NO
+                       WHEN OTHER
+                           DISPLAY "FULL EXTRACT (NO RECOGNIZED MODE)"
+                   END-EVALUATE
+               END-IF
+               CLOSE FETCH-PARM-FILE
+           ELSE
+               DISPLAY "FETCHPRM.DAT NOT FOUND, FULL EXTRACT"
+           END-IF.
+           PERFORM BUILD-CURSOR-SQL-RTN.
+
+      ******************************************************************
+       BUILD-CURSOR-SQL-RTN.
+      ******************************************************************
+           MOVE SPACES TO SQ0002.
+           MOVE 1      TO SQL-PTR.
+           IF  FETCH-WHERE-LEN > ZERO
+               STRING "SELECT EMP_NO, EMP_NAME, EMP_SALARY FROM EMP"
+                           DELIMITED BY SIZE
+                       FETCH-WHERE(1:FETCH-WHERE-LEN)
+                           DELIMITED BY SIZE
+                       " ORDER BY EMP_NO"
+                           DELIMITED BY SIZE
+                       X"00"
+                           DELIMITED BY SIZE
+                 INTO SQ0002
+                 WITH POINTER SQL-PTR
+               END-STRING
+           ELSE
+               STRING "SELECT EMP_NO, EMP_NAME, EMP_SALARY FROM EMP"
+                           DELIMITED BY SIZE
+                       " ORDER BY EMP_NO"
+                           DELIMITED BY SIZE
+                       X"00"
+                           DELIMITED BY SIZE
+                 INTO SQ0002
+                 WITH POINTER SQL-PTR
+               END-STRING
+           END-IF.
+
+      ******************************************************************
+       OPEN-REPORT-RTN.
+      ******************************************************************
+           MOVE FUNCTION CURRENT-DATE(1:4) TO RUN-YYYY
+           MOVE FUNCTION CURRENT-DATE(5:2) TO RUN-MM
+           MOVE FUNCTION CURRENT-DATE(7:2) TO RUN-DD
+           MOVE RUN-MM                  TO RUN-MM-X
+           MOVE RUN-DD                  TO RUN-DD-X
+           MOVE RUN-YYYY                TO RUN-YYYY-X
+           OPEN OUTPUT REPORT-FILE
+           IF  REPORT-STATUS NOT = "00"
+               DISPLAY "PAYLIST.DAT NOT OPENED, STATUS="
+                       REPORT-STATUS
+               MOVE "OPEN REPORT-FILE" TO ERROR-CONTEXT
+               SET  ABORT            TO TRUE
+           ELSE
+               PERFORM WRITE-HEADING-RTN
+           END-IF.
+
+      ******************************************************************
+       WRITE-HEADING-RTN.
+      ******************************************************************
+           ADD 1       TO PAGE-NO
+           MOVE ZERO   TO LINE-CNT
+           MOVE RUN-DATE-X TO RH1-RUN-DATE
+           MOVE PAGE-NO    TO RH1-PAGE-NO
+           IF  PAGE-NO > 1
+               MOVE SPACES TO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF
+           MOVE RPT-HEADING-1 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE RPT-HEADING-2 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE RPT-HEADING-3 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE RPT-HEADING-4 TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+      ******************************************************************
+       WRITE-DETAIL-RTN.
+      ******************************************************************
+           IF  LINE-CNT NOT < LINES-PER-PAGE
+               PERFORM WRITE-HEADING-RTN
+           END-IF
+           MOVE EMP-NO       TO RD-EMP-NO
+           MOVE EMP-NAME     TO RD-EMP-NAME
+           MOVE EMP-SALARY   TO RD-EMP-SALARY
+           MOVE RPT-DETAIL   TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           ADD 1             TO LINE-CNT
+           ADD 1             TO DETAIL-CNT
+           ADD EMP-SALARY    TO GRAND-TOTAL.
+
+      ******************************************************************
+       WRITE-TOTAL-RTN.
+      ******************************************************************
+           MOVE DETAIL-CNT   TO RC-DETAIL-CNT
+           MOVE SPACES           TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE RPT-COUNT-LINE   TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE GRAND-TOTAL  TO RT-GRAND-TOTAL
+           MOVE RPT-TOTAL-LINE   TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+      ******************************************************************
+       CLOSE-REPORT-RTN.
+      ******************************************************************
+           CLOSE REPORT-FILE.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           PERFORM WRITE-ERROR-LOG-RTN.
+           MOVE 16 TO RETURN-CODE.
            EVALUATE SQLCODE
               WHEN  +10
                  DISPLAY "Record not found"
@@ -260,5 +567,17 @@ OCESQL     END-CALL
                  DISPLAY "ERRCODE: "  SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
+
+      ******************************************************************
+       WRITE-ERROR-LOG-RTN.
+      ******************************************************************
+           MOVE FUNCTION CURRENT-DATE  TO ELR-TIMESTAMP.
+           MOVE "FETCHTBL"             TO ELR-PROGRAM.
+           MOVE SQLCODE                TO ELR-SQLCODE.
+           MOVE SQLSTATE               TO ELR-SQLSTATE.
+           MOVE ERROR-CONTEXT       TO ELR-CONTEXT.
+           MOVE ERROR-RECORD-KEY    TO ELR-RECORD-KEY.
+           MOVE SQLERRMC               TO ELR-SQLERRMC.
+           WRITE ERROR-LOG-RECORD.
       ******************************************************************
 
