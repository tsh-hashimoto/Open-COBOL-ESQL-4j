@@ -12,50 +12,99 @@
        AUTHOR.                     TSH.
        DATE-WRITTEN.               2013-06-28.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT DBPARM-FILE      ASSIGN TO "DBPARM.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS DBPARM-STATUS.
+           SELECT HR-EXTRACT-FILE  ASSIGN TO "HREXTRCT.DAT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS HRFILE-STATUS.
+           SELECT EXCEPTION-FILE   ASSIGN TO "INSERTTBL.EXC"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS EXCFILE-STATUS.
+           SELECT ERROR-LOG-FILE   ASSIGN TO "INSERTTBL.ERR"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS ERRLOG-STATUS.
+           SELECT RESTART-FILE     ASSIGN TO "INSERTTBL.CKP"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS CKPFILE-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  DBPARM-FILE.
+       COPY "dbparm.cbl".
+
+       FD  HR-EXTRACT-FILE.
+       01  HR-EXTRACT-RECORD.
+           05  HR-EMP-NO           PIC  9(04).
+           05  HR-EMP-NAME         PIC  X(20).
+           05  HR-EMP-SALARY       PIC  X(04).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXC-EMP-NO          PIC  X(04).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  EXC-EMP-NAME        PIC  X(20).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  EXC-EMP-SALARY      PIC  X(04).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  EXC-REASON          PIC  X(30).
+
+       FD  ERROR-LOG-FILE.
+       COPY "errlog.cbl".
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-LAST-EMP-NO     PIC  9(04).
+           05  RST-STATUS          PIC  X(01).
+              88  RST-COMPLETE             VALUE "C".
+              88  RST-INCOMPLETE           VALUE "I".
+
        WORKING-STORAGE             SECTION.
-       01  TEST-DATA.
-                                       *>"---+++++++++++++++++++++----"
-        03 FILLER       PIC X(28) VALUE "0001HOKKAI TARO         0400".
-        03 FILLER       PIC X(28) VALUE "0002AOMORI JIRO         0350".
-        03 FILLER       PIC X(28) VALUE "0003AKITA SABURO        0300".
-        03 FILLER       PIC X(28) VALUE "0004IWATE SHIRO         025p".
-        03 FILLER       PIC X(28) VALUE "0005MIYAGI GORO         020p".
-        03 FILLER       PIC X(28) VALUE "0006FUKUSHIMA RIKURO    0150".
-        03 FILLER       PIC X(28) VALUE "0007TOCHIGI SHICHIRO    010p".
-        03 FILLER       PIC X(28) VALUE "0008IBARAKI HACHIRO     0050".
-        03 FILLER       PIC X(28) VALUE "0009GUMMA KURO          020p".
-        03 FILLER       PIC X(28) VALUE "0010SAITAMA JURO        0350".
-        *> 03 FILLER       PIC X(28) VALUE "0001HOKKAI TARO       0400".
-        *> 03 FILLER       PIC X(28) VALUE "0002AOMORI JIRO       0350".
-        *> 03 FILLER       PIC X(28) VALUE "0003AKITA SABURO      0300".
-        *> 03 FILLER       PIC X(28) VALUE "0004IWATE SHIRO       0250".
-        *> 03 FILLER       PIC X(28) VALUE "0005MIYAGI GORO       0200".
-        *> 03 FILLER       PIC X(28) VALUE "0006FUKUSHIMA RIKURO  0150".
-        *> 03 FILLER       PIC X(28) VALUE "0007TOCHIGI SHICHIRO  0100".
-        *> 03 FILLER       PIC X(28) VALUE "0008IBARAKI HACHIRO   0050".
-        *> 03 FILLER       PIC X(28) VALUE "0009GUMMA KURO        0200".
-        *> 03 FILLER       PIC X(28) VALUE "0010SAITAMA JURO      0350".
-        *> 03 FILLER       PIC X(28) VALUE "0001北海　太郎          0400".
-        *> 03 FILLER       PIC X(28) VALUE "0002青森　次郎          0350".
-        *> 03 FILLER       PIC X(28) VALUE "0003秋田　三郎          0300".
-        *> 03 FILLER       PIC X(28) VALUE "0004岩手　四郎          025p".
-        *> 03 FILLER       PIC X(28) VALUE "0005宮城　五郎          020p".
-        *> 03 FILLER       PIC X(28) VALUE "0006福島　六郎          0150".
-        *> 03 FILLER       PIC X(28) VALUE "0007栃木　七郎          010p".
-        *> 03 FILLER       PIC X(28) VALUE "0008茨城　八郎          0050".
-        *> 03 FILLER       PIC X(28) VALUE "0009群馬　九郎          020p".
-        *> 03 FILLER       PIC X(28) VALUE "0010埼玉　十郎          0350".
-       01  TEST-DATA-R   REDEFINES TEST-DATA.
-         03  TEST-TBL    OCCURS  10.
-           05  TEST-NO             PIC S9(04).
-           05  TEST-NAME           PIC  X(20).
-           05  TEST-SALARY         PIC S9(04).
-       01  IDX                     PIC  9(02).
        01  SYS-TIME                PIC  9(08).
- 
+
+       01  FILE-STATUSES.
+           05  DBPARM-STATUS    PIC  X(02).
+           05  HRFILE-STATUS    PIC  X(02).
+           05  EXCFILE-STATUS   PIC  X(02).
+           05  ERRLOG-STATUS    PIC  X(02).
+           05  CKPFILE-STATUS   PIC  X(02).
+
+       01  EOF-SW               PIC  X(01) VALUE "N".
+           88  EOF                       VALUE "Y".
+       01  ABORT-SW              PIC  X(01) VALUE "N".
+           88  ABORT                     VALUE "Y".
+       01  SQL-ERROR-SW          PIC  X(01) VALUE "N".
+           88  SQL-ERROR-OCCURRED         VALUE "Y".
+
+       01  VALIDATION-SW        PIC  X(01) VALUE "Y".
+           88  ROW-VALID                 VALUE "Y".
+           88  ROW-INVALID               VALUE "N".
+       01  REJECT-REASON        PIC  X(30).
+       01  REJECT-CNT           PIC  9(06) VALUE ZERO.
+       01  SALARY-DIGITS-GRP    PIC  X(04).
+       01  SALARY-DIGITS REDEFINES
+           SALARY-DIGITS-GRP    PIC  9(04).
+       01  SALARY-MIN           PIC S9(04) VALUE 1.
+       01  SALARY-MAX           PIC S9(04) VALUE 9000.
+
+       01  CHECKPOINT-NO        PIC  9(04) VALUE ZERO.
+       01  BATCH-SIZE           PIC  9(04) VALUE 0100.
+       01  BATCH-CNT            PIC  9(04) VALUE ZERO.
+       01  RESUME-SW            PIC  X(01) VALUE "N".
+           88  RESUMING                  VALUE "Y".
+       01  INSERT-CNT           PIC  9(06) VALUE ZERO.
+
+       01  RUN-ID               PIC  X(08).
+       01  ERROR-CONTEXT        PIC  X(30) VALUE SPACES.
+       01  ERROR-RECORD-KEY     PIC  X(10) VALUE SPACES.
+
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
@@ -67,6 +116,11 @@ OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
       *01  EMP-NO                PIC S9(04) VALUE ZERO.
       *01  EMP-NAME              PIC  X(20).
       *01  EMP-SALARY            PIC S9(04) VALUE ZERO.
+       01  AUDIT-VARS.
+         03  AUDIT-OLD-SALARY      PIC S9(04) VALUE ZERO.
+         03  AUDIT-NEW-SALARY      PIC S9(04) VALUE ZERO.
+         03  AUDIT-ACTION-CODE     PIC  X(01).
+         03  AUDIT-RUN-ID          PIC  X(08).
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -79,46 +133,64 @@ OCESQL     "DROP TABLE IF EXISTS EMP".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0002.
-OCESQL     02  FILLER PIC X(135) VALUE
-OCESQL     "CREATE TABLE EMP ( EMP_NO NUMERIC(4, 0) NOT NULL, EMP_NAME"
-OCESQL  &  " CHAR(20), EMP_SALARY NUMERIC(4, 0), CONSTRAINT IEMP_0 PRI"
-OCESQL  &  "MARY KEY (EMP_NO) )".
+OCESQL     02  FILLER PIC X(198) VALUE
+OCESQL     "CREATE TABLE EMP ( EMP_NO NUMERIC(4, 0) NOT NULL, EMP_NAME "
+OCESQL  &  "CHAR(20), EMP_SALARY NUMERIC(4, 0), EMP_LAST_CHANGED TIMEST"
+OCESQL  &  "AMP NOT NULL DEFAULT CURRENT_TIMESTAMP, CONSTRAINT IEMP_0 P"
+OCESQL  &  "RIMARY KEY (EMP_NO) )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0003.
-OCESQL     02  FILLER PIC X(53) VALUE
-OCESQL     "INSERT INTO EMP VALUES (46, 'KAGOSHIMA ROKURO', -320)".
+OCESQL     02  FILLER PIC X(83) VALUE
+OCESQL     "INSERT INTO EMP (EMP_NO, EMP_NAME, EMP_SALARY) VALUES (46, "
+OCESQL  &  "'KAGOSHIMA ROKURO', 320)".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0004.
-OCESQL     02  FILLER PIC X(52) VALUE
-OCESQL     "INSERT INTO EMP VALUES (47, 'OKINAWA SHICHIRO', 480)".
+OCESQL     02  FILLER PIC X(83) VALUE
+OCESQL     "INSERT INTO EMP (EMP_NO, EMP_NAME, EMP_SALARY) VALUES (47, "
+OCESQL  &  "'OKINAWA SHICHIRO', 480)".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0005.
-OCESQL     02  FILLER PIC X(34) VALUE
-OCESQL     "INSERT INTO EMP VALUES ( ?, ?, ? )".
+OCESQL     02  FILLER PIC X(65) VALUE
+OCESQL     "INSERT INTO EMP (EMP_NO, EMP_NAME, EMP_SALARY) VALUES ( ?, "
+OCESQL  &  "?, ? )".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
 OCESQL 01  SQ0006.
 OCESQL     02  FILLER PIC X(14) VALUE
 OCESQL     "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0007.
+OCESQL     02  FILLER PIC X(246) VALUE
+OCESQL     "CREATE TABLE IF NOT EXISTS AUDIT_LOG ( AUDIT_ID SERIAL, EMP"
+OCESQL  &  "_NO NUMERIC(4,0) NOT NULL, OLD_SALARY NUMERIC(4,0), NEW_SAL"
+OCESQL  &  "ARY NUMERIC(4,0), ACTION_CODE CHAR(1) NOT NULL, RUN_ID CHAR"
+OCESQL  &  "(8) NOT NULL, AUDIT_TS TIMESTAMP NOT NULL DEFAULT CURRENT_T"
+OCESQL  &  "IMESTAMP )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0008.
+OCESQL     02  FILLER PIC X(102) VALUE
+OCESQL     "INSERT INTO AUDIT_LOG ( EMP_NO, OLD_SALARY, NEW_SALARY, ACT"
+OCESQL  &  "ION_CODE, RUN_ID ) VALUES ( ?, ?, ?, ?, ? )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
            DISPLAY "*** INSERTTBL STARTED ***".
+           PERFORM INITIALIZE-RUN-RTN.
 
       *    WHENEVER IS NOT YET SUPPORTED :(
       *      EXEC SQL WHENEVER SQLERROR PERFORM ERROR-RTN END-EXEC.
-           
+
       *    CONNECT
-           MOVE  "testdb"          TO   DBNAME.
-           MOVE  "test_user"        TO   USERNAME.
-           MOVE  "test"        TO   PASSWD.
+           PERFORM READ-DBPARM-RTN.
 OCESQL*    EXEC SQL
-OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLConnect" USING
 OCESQL          BY REFERENCE SQLCA
@@ -129,72 +201,379 @@ OCESQL          BY VALUE 10
 OCESQL          BY REFERENCE DBNAME
 OCESQL          BY VALUE 30
 OCESQL     END-CALL.
+           MOVE "CONNECT"            TO ERROR-CONTEXT.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
            display "CONNECT...OK".
-           
-      *    DROP TABLE
-OCESQL*    EXEC SQL
-OCESQL*        DROP TABLE IF EXISTS EMP
-OCESQL*    END-EXEC.
+
+      *    AUDIT_LOG TABLE (IDEMPOTENT, KEPT ACROSS RUNS)
 OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0001
+OCESQL          BY REFERENCE SQ0007
 OCESQL     END-CALL.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
-           display "DROP...OK".
-           
-      *    CREATE TABLE 
-OCESQL*    EXEC SQL
-OCESQL*         CREATE TABLE EMP
-OCESQL*         (
-OCESQL*             EMP_NO     NUMERIC(4,0) NOT NULL,
-OCESQL*             EMP_NAME   CHAR(20),
-OCESQL*             EMP_SALARY NUMERIC(4,0),
-OCESQL*             CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
-OCESQL*         )
-OCESQL*    END-EXEC
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0002
-OCESQL     END-CALL
+           MOVE "CREATE AUDIT_LOG TABLE"  TO ERROR-CONTEXT.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-           display "CREATE TABLE...OK".
-           
-      *    INSERT ROWS USING LITERAL
-OCESQL*    EXEC SQL
-OCESQL*         INSERT INTO EMP VALUES (46, 'KAGOSHIMA ROKURO', -320)
-OCESQL*>        INSERT INTO EMP VALUES (46, '�������@�Z�Y', -320)
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0003
-OCESQL     END-CALL.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
-           display "INSERT ROWS USING LITERAL...OK".
+           display "AUDIT_LOG TABLE...OK".
+
+      *    CHECK FOR A CHECKPOINT LEFT BY A PRIOR ABENDED RUN
+           PERFORM READ-CHECKPOINT-RTN.
+
+           IF  RESUMING
+               DISPLAY "RESUMING AFTER EMP_NO: " CHECKPOINT-NO
+           ELSE
+      *        DROP TABLE
+OCESQL*        EXEC SQL
+OCESQL*            DROP TABLE IF EXISTS EMP
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0001
+OCESQL         END-CALL
+               MOVE "DROP TABLE EMP"      TO ERROR-CONTEXT
+               IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN END-IF
+               display "DROP...OK"
+
+      *        CREATE TABLE
+OCESQL*        EXEC SQL
+OCESQL*             CREATE TABLE EMP
+OCESQL*             (
+OCESQL*                 EMP_NO     NUMERIC(4,0) NOT NULL,
+OCESQL*                 EMP_NAME   CHAR(20),
+OCESQL*                 EMP_SALARY NUMERIC(4,0),
+OCESQL*                 EMP_LAST_CHANGED TIMESTAMP NOT NULL
+OCESQL*                     DEFAULT CURRENT_TIMESTAMP,
+OCESQL*                 CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+OCESQL*             )
+OCESQL*        END-EXEC
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0002
+OCESQL         END-CALL
+               MOVE "CREATE TABLE EMP"    TO ERROR-CONTEXT
+               IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN END-IF
+               display "CREATE TABLE...OK"
+
+      *        INSERT ROWS USING LITERAL
+OCESQL*        EXEC SQL
+OCESQL*             INSERT INTO EMP (EMP_NO, EMP_NAME, EMP_SALARY)
+OCESQL*             VALUES (46, 'KAGOSHIMA ROKURO', 320)
+OCESQL*>            VALUES (46, '�������@�Z�Y', 320)
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0003
+OCESQL         END-CALL
+               MOVE "INSERT EMP (LITERAL)"  TO ERROR-CONTEXT
+               MOVE "46"                    TO ERROR-RECORD-KEY
+               IF  SQLCODE NOT = ZERO
+                   PERFORM ERROR-RTN
+               ELSE
+                   MOVE 46            TO EMP-NO
+                   MOVE ZERO          TO AUDIT-OLD-SALARY
+                   MOVE 320           TO AUDIT-NEW-SALARY
+                   MOVE "I"           TO AUDIT-ACTION-CODE
+                   MOVE RUN-ID     TO AUDIT-RUN-ID
+                   PERFORM WRITE-AUDIT-RTN
+               END-IF
+               display "INSERT ROWS USING LITERAL...OK"
 
+OCESQL*        EXEC SQL
+OCESQL*             INSERT INTO EMP (EMP_NO, EMP_NAME, EMP_SALARY)
+OCESQL*             VALUES (47, 'OKINAWA SHICHIRO', 480)
+OCESQL*>            VALUES (47, '����@���Y', 480)
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0004
+OCESQL         END-CALL
+               MOVE "INSERT EMP (LITERAL)"  TO ERROR-CONTEXT
+               MOVE "47"                    TO ERROR-RECORD-KEY
+               IF  SQLCODE NOT = ZERO
+                   PERFORM ERROR-RTN
+               ELSE
+                   MOVE 47            TO EMP-NO
+                   MOVE ZERO          TO AUDIT-OLD-SALARY
+                   MOVE 480           TO AUDIT-NEW-SALARY
+                   MOVE "I"           TO AUDIT-ACTION-CODE
+                   MOVE RUN-ID     TO AUDIT-RUN-ID
+                   PERFORM WRITE-AUDIT-RTN
+               END-IF
+               display "INSERT ROWS USING LITERAL...OK"
+           END-IF.
+
+      *    INSERT ROWS USING HOST VARIABLES, LOADED FROM THE HR EXTRACT
+           PERFORM OPEN-LOAD-FILES-RTN.
+           PERFORM PROCESS-HR-FILE-RTN.
+           PERFORM CLOSE-LOAD-FILES-RTN.
+
+      *    COMMIT
+           PERFORM COMMIT-BATCH-RTN.
+           IF  ABORT
+               PERFORM WRITE-CHECKPOINT-INCOMPLETE-RTN
+           ELSE
+               PERFORM WRITE-CHECKPOINT-COMPLETE-RTN
+           END-IF.
+
+           DISPLAY "ROWS INSERTED: " INSERT-CNT.
+           DISPLAY "ROWS REJECTED: " REJECT-CNT.
+
+      *    DISCONNECT
 OCESQL*    EXEC SQL
-OCESQL*         INSERT INTO EMP VALUES (47, 'OKINAWA SHICHIRO', 480)
-OCESQL*>        INSERT INTO EMP VALUES (47, '����@���Y', 480)
+OCESQL*        DISCONNECT ALL
 OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0004
 OCESQL     END-CALL.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
-           display "INSERT ROWS USING LITERAL...OK".
-
-      *    INSERT ROWS USING HOST VARIABLE
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-              MOVE TEST-NO(IDX)     TO  EMP-NO
-              MOVE TEST-NAME(IDX)   TO  EMP-NAME
-              MOVE TEST-SALARY(IDX) TO  EMP-SALARY
-      *>        ***** DEBUG *****
-              display "Inserting: " EMP-NO " " EMP-NAME " " EMP-SALARY
-      *>        **********
-OCESQL*       EXEC SQL
-OCESQL*          INSERT INTO EMP VALUES
-OCESQL*                 (:EMP-NO,:EMP-NAME,:EMP-SALARY)
-OCESQL*       END-EXEC
+           
+      *    END
+           CLOSE ERROR-LOG-FILE.
+           DISPLAY "*** INSERTTBL FINISHED ***".
+           IF  ABORT OR SQL-ERROR-OCCURRED
+               MOVE 16              TO RETURN-CODE
+           ELSE
+               IF  REJECT-CNT > ZERO
+                   MOVE 4           TO RETURN-CODE
+               ELSE
+                   MOVE 0           TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+       INITIALIZE-RUN-RTN.
+      ******************************************************************
+           ACCEPT SYS-TIME FROM TIME.
+           MOVE SYS-TIME            TO RUN-ID.
+           MOVE SPACE                TO AUDIT-ACTION-CODE.
+           OPEN EXTEND ERROR-LOG-FILE.
+           IF  ERRLOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF.
+
+      ******************************************************************
+       READ-DBPARM-RTN.
+      ******************************************************************
+           OPEN INPUT DBPARM-FILE.
+           IF  DBPARM-STATUS = "00"
+               READ DBPARM-FILE
+                   AT END
+                       DISPLAY "DBPARM.DAT EMPTY, USING ENVIRONMENT"
+                   ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+                   ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+                   ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+               END-READ
+               IF  DBPARM-STATUS = "00"
+                   MOVE DBPARM-DBNAME    TO DBNAME
+                   MOVE DBPARM-USERNAME  TO USERNAME
+                   MOVE DBPARM-PASSWD    TO PASSWD
+               END-IF
+               CLOSE DBPARM-FILE
+           ELSE
+               DISPLAY "DBPARM.DAT NOT FOUND, USING ENVIRONMENT"
+               ACCEPT DBNAME   FROM ENVIRONMENT "OCESQL_DBNAME"
+               ACCEPT USERNAME FROM ENVIRONMENT "OCESQL_USERNAME"
+               ACCEPT PASSWD   FROM ENVIRONMENT "OCESQL_PASSWD"
+           END-IF.
+
+      ******************************************************************
+       READ-CHECKPOINT-RTN.
+      ******************************************************************
+           MOVE "N"                 TO RESUME-SW.
+           MOVE ZERO                TO CHECKPOINT-NO.
+           OPEN INPUT RESTART-FILE.
+           IF  CKPFILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       MOVE SPACE   TO RST-STATUS
+               END-READ
+               IF  RST-INCOMPLETE
+                   MOVE RST-LAST-EMP-NO TO CHECKPOINT-NO
+                   SET RESUMING       TO TRUE
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT-INCOMPLETE-RTN.
+      ******************************************************************
+           OPEN OUTPUT RESTART-FILE.
+           IF  CKPFILE-STATUS NOT = "00"
+               DISPLAY "INSERTTBL.CKP NOT OPENED, STATUS="
+                       CKPFILE-STATUS
+               MOVE "OPEN RESTART-FILE" TO ERROR-CONTEXT
+               SET  ABORT             TO TRUE
+           ELSE
+               MOVE CHECKPOINT-NO    TO RST-LAST-EMP-NO
+               SET  RST-INCOMPLETE      TO TRUE
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT-COMPLETE-RTN.
+      ******************************************************************
+           OPEN OUTPUT RESTART-FILE.
+           IF  CKPFILE-STATUS NOT = "00"
+               DISPLAY "INSERTTBL.CKP NOT OPENED, STATUS="
+                       CKPFILE-STATUS
+               MOVE "OPEN RESTART-FILE" TO ERROR-CONTEXT
+               SET  ABORT             TO TRUE
+           ELSE
+               MOVE CHECKPOINT-NO    TO RST-LAST-EMP-NO
+               SET  RST-COMPLETE        TO TRUE
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+      ******************************************************************
+       OPEN-LOAD-FILES-RTN.
+      ******************************************************************
+           OPEN INPUT  HR-EXTRACT-FILE.
+           IF  HRFILE-STATUS NOT = "00"
+               DISPLAY "HREXTRCT.DAT NOT FOUND OR UNREADABLE, STATUS="
+                       HRFILE-STATUS
+               MOVE "OPEN HR-EXTRACT-FILE" TO ERROR-CONTEXT
+               SET  ABORT             TO TRUE
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF  EXCFILE-STATUS NOT = "00"
+               DISPLAY "INSERTTBL.EXC NOT OPENED, STATUS="
+                       EXCFILE-STATUS
+               MOVE "OPEN EXCEPTION-FILE" TO ERROR-CONTEXT
+               SET  ABORT             TO TRUE
+           END-IF.
+
+      ******************************************************************
+       CLOSE-LOAD-FILES-RTN.
+      ******************************************************************
+           IF  HRFILE-STATUS = "00"
+               CLOSE HR-EXTRACT-FILE
+           END-IF.
+           IF  EXCFILE-STATUS = "00"
+               CLOSE EXCEPTION-FILE
+           END-IF.
+
+      ******************************************************************
+       PROCESS-HR-FILE-RTN.
+      ******************************************************************
+           IF  NOT ABORT
+               READ HR-EXTRACT-FILE
+                   AT END SET EOF TO TRUE
+               END-READ
+               PERFORM UNTIL EOF OR ABORT
+                   PERFORM PROCESS-ONE-HR-RECORD-RTN
+                   READ HR-EXTRACT-FILE
+                       AT END SET EOF TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+      ******************************************************************
+       PROCESS-ONE-HR-RECORD-RTN.
+      ******************************************************************
+           IF  RESUMING AND HR-EMP-NO NOT > CHECKPOINT-NO
+               DISPLAY "SKIPPING ALREADY LOADED EMP_NO: " HR-EMP-NO
+           ELSE
+               MOVE HR-EMP-NO        TO EMP-NO
+               MOVE HR-EMP-NAME      TO EMP-NAME
+               PERFORM VALIDATE-SALARY-RTN
+               IF  ROW-INVALID
+                   PERFORM WRITE-EXCEPTION-RTN
+               ELSE
+                   MOVE SALARY-DIGITS TO EMP-SALARY
+                   display "Inserting: " EMP-NO " " EMP-NAME " "
+                           EMP-SALARY
+OCESQL*            EXEC SQL
+OCESQL*               INSERT INTO EMP (EMP_NO, EMP_NAME, EMP_SALARY)
+OCESQL*                      VALUES (:EMP-NO,:EMP-NAME,:EMP-SALARY)
+OCESQL*            END-EXEC
+OCESQL            CALL "OCESQLStartSQL"
+OCESQL            END-CALL
+OCESQL            CALL "OCESQLSetSQLParams" USING
+OCESQL                 BY VALUE 3
+OCESQL                 BY VALUE 4
+OCESQL                 BY VALUE 0
+OCESQL                 BY REFERENCE EMP-NO
+OCESQL            END-CALL
+OCESQL            CALL "OCESQLSetSQLParams" USING
+OCESQL                 BY VALUE 16
+OCESQL                 BY VALUE 20
+OCESQL                 BY VALUE 0
+OCESQL                 BY REFERENCE EMP-NAME
+OCESQL            END-CALL
+OCESQL            CALL "OCESQLSetSQLParams" USING
+OCESQL                 BY VALUE 3
+OCESQL                 BY VALUE 4
+OCESQL                 BY VALUE 0
+OCESQL                 BY REFERENCE EMP-SALARY
+OCESQL            END-CALL
+OCESQL            CALL "OCESQLExecParams" USING
+OCESQL                 BY REFERENCE SQLCA
+OCESQL                 BY REFERENCE SQ0005
+OCESQL                 BY VALUE 3
+OCESQL            END-CALL
+OCESQL            CALL "OCESQLEndSQL"
+OCESQL            END-CALL
+                   MOVE "INSERT EMP (HOST VAR)" TO ERROR-CONTEXT
+                   MOVE HR-EMP-NO               TO ERROR-RECORD-KEY
+                   IF  SQLCODE NOT = ZERO
+                       display "INSERT ROWS USING HOST VARIABLE...ERROR"
+                       PERFORM ERROR-RTN
+                       SET ABORT TO TRUE
+                   ELSE
+                       display "INSERT ROWS USING HOST VARIABLE...OK"
+                       ADD 1             TO INSERT-CNT
+                       ADD 1             TO BATCH-CNT
+                       MOVE ZERO          TO AUDIT-OLD-SALARY
+                       MOVE EMP-SALARY    TO AUDIT-NEW-SALARY
+                       MOVE "I"           TO AUDIT-ACTION-CODE
+                       MOVE RUN-ID     TO AUDIT-RUN-ID
+                       PERFORM WRITE-AUDIT-RTN
+                       IF  ABORT
+                           SUBTRACT 1     FROM INSERT-CNT
+                           SUBTRACT 1     FROM BATCH-CNT
+                       ELSE
+                           MOVE HR-EMP-NO TO CHECKPOINT-NO
+                           IF  BATCH-CNT NOT < BATCH-SIZE
+                               PERFORM COMMIT-BATCH-RTN
+                               PERFORM WRITE-CHECKPOINT-INCOMPLETE-RTN
+                               MOVE ZERO  TO BATCH-CNT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       VALIDATE-SALARY-RTN.
+      ******************************************************************
+           SET  ROW-VALID         TO TRUE.
+           MOVE SPACES                TO REJECT-REASON.
+           MOVE HR-EMP-SALARY         TO SALARY-DIGITS-GRP.
+           IF  SALARY-DIGITS NOT NUMERIC
+               SET  ROW-INVALID    TO TRUE
+               MOVE "NON-NUMERIC SALARY FIELD" TO REJECT-REASON
+           ELSE
+               IF  SALARY-DIGITS < SALARY-MIN
+                   OR SALARY-DIGITS > SALARY-MAX
+                   SET  ROW-INVALID TO TRUE
+                   MOVE "SALARY OUT OF RANGE" TO REJECT-REASON
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       WRITE-EXCEPTION-RTN.
+      ******************************************************************
+           MOVE HR-EMP-NO             TO EXC-EMP-NO.
+           MOVE HR-EMP-NAME           TO EXC-EMP-NAME.
+           MOVE HR-EMP-SALARY         TO EXC-EMP-SALARY.
+           MOVE REJECT-REASON      TO EXC-REASON.
+           WRITE EXCEPTION-RECORD.
+           ADD 1                      TO REJECT-CNT.
+           DISPLAY "REJECTED EMP_NO " HR-EMP-NO ": " REJECT-REASON.
+
+      ******************************************************************
+       WRITE-AUDIT-RTN.
+      ******************************************************************
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
@@ -204,37 +583,46 @@ OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE EMP-NO
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
-OCESQL          BY VALUE 16
-OCESQL          BY VALUE 20
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-NAME
+OCESQL          BY REFERENCE AUDIT-OLD-SALARY
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetSQLParams" USING
 OCESQL          BY VALUE 3
 OCESQL          BY VALUE 4
 OCESQL          BY VALUE 0
-OCESQL          BY REFERENCE EMP-SALARY
+OCESQL          BY REFERENCE AUDIT-NEW-SALARY
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-ACTION-CODE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 8
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE AUDIT-RUN-ID
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0005
-OCESQL          BY VALUE 3
+OCESQL          BY REFERENCE SQ0008
+OCESQL          BY VALUE 5
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL
-              IF  SQLCODE NOT = ZERO 
-                  display "INSERT ROWS USING HOST VARIABLE...ERROR"
-                  PERFORM ERROR-RTN
-                  EXIT PERFORM
-      *>        ***** DEBUG *****
-              ELSE
-                  display "INSERT ROWS USING HOST VARIABLE...OK"
-      *>        **********
-              END-IF
-           END-PERFORM.
+OCESQL     END-CALL.
+           MOVE "INSERT AUDIT_LOG"   TO ERROR-CONTEXT.
+           MOVE EMP-NO               TO ERROR-RECORD-KEY.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               SET  ABORT             TO TRUE
+           END-IF.
 
-      *    COMMIT
-OCESQL*    EXEC SQL COMMIT WORK END-EXEC.
+      ******************************************************************
+       COMMIT-BATCH-RTN.
+      ******************************************************************
 OCESQL     CALL "OCESQLStartSQL"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExec" USING
@@ -243,24 +631,15 @@ OCESQL          BY REFERENCE "COMMIT" & x"00"
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
-           
-      *    DISCONNECT
-OCESQL*    EXEC SQL
-OCESQL*        DISCONNECT ALL
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLDisconnect" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL     END-CALL.
-           
-      *    END
-           DISPLAY "*** INSERTTBL FINISHED ***".
-           STOP RUN.
 
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
            DISPLAY "*** SQL ERROR ***".
            DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           PERFORM WRITE-ERROR-LOG-RTN.
+           MOVE 16 TO RETURN-CODE.
+           SET  SQL-ERROR-OCCURRED TO TRUE.
            EVALUATE SQLCODE
               WHEN  +10
                  DISPLAY "Record not found"
@@ -289,4 +668,16 @@ OCESQL     END-CALL
                  DISPLAY "ERRCODE: "  SQLSTATE
                  DISPLAY SQLERRMC
            END-EVALUATE.
-      ******************************************************************  
+
+      ******************************************************************
+       WRITE-ERROR-LOG-RTN.
+      ******************************************************************
+           MOVE FUNCTION CURRENT-DATE  TO ELR-TIMESTAMP.
+           MOVE "INSERTTBL"            TO ELR-PROGRAM.
+           MOVE SQLCODE                TO ELR-SQLCODE.
+           MOVE SQLSTATE               TO ELR-SQLSTATE.
+           MOVE ERROR-CONTEXT       TO ELR-CONTEXT.
+           MOVE ERROR-RECORD-KEY    TO ELR-RECORD-KEY.
+           MOVE SQLERRMC                TO ELR-SQLERRMC.
+           WRITE ERROR-LOG-RECORD.
+      ******************************************************************
