@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  ERROR-LOG-RECORD -- one line per failing SQLCA call, appended
+      *  to the program's error log so a batch failure can be reviewed
+      *  the next morning instead of only flashing past on DISPLAY.
+      ******************************************************************
+       01  ERROR-LOG-RECORD.
+           05  ELR-TIMESTAMP       PIC  X(26).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  ELR-PROGRAM         PIC  X(10).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  ELR-SQLCODE         PIC -(9)9.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  ELR-SQLSTATE        PIC  X(05).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  ELR-CONTEXT         PIC  X(30).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  ELR-RECORD-KEY      PIC  X(10).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  ELR-SQLERRMC        PIC  X(70).
