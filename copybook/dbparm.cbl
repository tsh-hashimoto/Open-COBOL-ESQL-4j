@@ -0,0 +1,9 @@
+      ******************************************************************
+      *  DBPARM-RECORD -- one line: DBNAME/USERNAME/PASSWD in fixed
+      *  columns for a database connection, read from a site-maintained
+      *  control file so the load module does not carry the password.
+      ******************************************************************
+       01  DBPARM-RECORD.
+           05  DBPARM-DBNAME       PIC  X(30).
+           05  DBPARM-USERNAME     PIC  X(30).
+           05  DBPARM-PASSWD       PIC  X(10).
